@@ -4,77 +4,504 @@ program-id. conv.
 environment division.
 input-output section.
 file-control.
-    select standard-output assign to display.
+    select audit-log assign to audit-log-name
+      organization line sequential
+      file status is audit-file-status.
+    select master-lookup assign to "MASTER.DAT"
+      organization indexed
+      access mode dynamic
+      record key master-numeral
+      file status is master-file-status.
+    select exceptions-report assign to "EXCEPRPT.TXT"
+      organization line sequential
+      file status is exceptions-file-status.
 
 data division.
 file section.
-fd standard-output.
-    01 stdout-record picture x(80).
+fd audit-log.
+    01 audit-record.
+        05 audit-date-out pic 9(8).
+        05 filler pic x value space.
+        05 audit-time-out pic 9(8).
+        05 filler pic x value space.
+        05 audit-source-out pic x(30).
+        05 filler pic x value space.
+        05 audit-input-out pic x(60).
+        05 filler pic x value space.
+        05 audit-result-out pic z(9)9.
+fd master-lookup.
+    copy "mastrec.cpy".
+fd exceptions-report.
+    01 exceptions-record.
+        05 exc-sequence-out pic x(10).
+        05 filler pic x value space.
+        05 exc-numeral-out pic x(60).
+        05 filler pic x value space.
+        05 exc-reason-code-out pic x(02).
+        05 filler pic x value space.
+        05 exc-reason-text-out pic x(52).
 
 working-storage section.
+    copy "rnconst.cpy".
+
 01 final-output pic z(04)9.
 77 ptr-x pic 99.
-77 userInput pic X(30).
+77 userInput pic x(60).
 77 i picture s99 usage is computational.
 77 j picture s99 usage is computational.
 77 a picture s99 usage is computational.
 01  alphabet-freg.
-    05 new-string pic 9999 occurs 30 times.
+    05 new-string pic 9999 occurs 60 times.
 77 result pic 99(10).
+77 extended-value pic 9(10).
+77 remainder-string pic x(60).
+77 char-pos pic 99.
+77 out-pos pic 99.
+77 bracket-open-pos pic 99.
+77 bracket-close-pos pic 99.
+77 bracket-value pic s9(10).
+01 bracket-digits.
+    05 bracket-new-string pic 9999 occurs 60 times.
+77 run-length pic 99.
+
+77 audit-log-name pic x(30) value "AUDITLOG.TXT".
+77 audit-date pic 9(8).
+77 audit-time pic 9(8).
+
+77 master-file-status pic xx.
+77 audit-file-status pic xx.
+77 exceptions-file-status pic xx.
+77 master-found-flag pic x.
+    88 master-found value 'Y'.
+    88 master-not-found value 'N'.
+77 master-lookup-is-open pic x value 'N'.
+01 master-key.
+    05 master-key-text pic x(60).
+    05 master-key-mode pic x(01).
+
+77 tbl-idx pic 99 usage is computational.
+01 roman-table-values.
+    05 filler pic x(6) value "1000M ".
+    05 filler pic x(6) value "0900CM".
+    05 filler pic x(6) value "0500D ".
+    05 filler pic x(6) value "0400CD".
+    05 filler pic x(6) value "0100C ".
+    05 filler pic x(6) value "0090XC".
+    05 filler pic x(6) value "0050L ".
+    05 filler pic x(6) value "0040XL".
+    05 filler pic x(6) value "0010X ".
+    05 filler pic x(6) value "0009IX".
+    05 filler pic x(6) value "0005V ".
+    05 filler pic x(6) value "0004IV".
+    05 filler pic x(6) value "0001I ".
+01 roman-table redefines roman-table-values.
+    05 roman-table-entry occurs 13 times.
+        10 roman-table-value pic 9(4).
+        10 roman-table-numeral pic x(2).
+
+77 romanize-value pic 9(10).
+77 romanize-result pic x(60).
+77 romanize-index pic 99.
+77 dec-to-roman-thousands pic 9(10).
+77 dec-to-roman-remainder pic 9(10).
+77 dec-to-roman-bracket pic x(60).
+77 dec-to-roman-body pic x(60).
 
 linkage section.
-01  Input-String PIC X(30).
+    copy "inrec.cpy".
+    copy "convparm.cpy".
 
-procedure division using Input-String.
+procedure division using input-record, conv-parameters.
+main-logic.
+    if conv-func-dec-to-roman
+        perform convert-decimal-to-roman
+    else
+        perform convert-roman-to-decimal
+    end-if
+    perform write-audit-log
+    goback.
+
+*> ----------------------------------------------------------------
+*> roman numeral to decimal, with bracket/vinculum and master lookup
+*> ----------------------------------------------------------------
+convert-roman-to-decimal.
+    move 0 to extended-value
+    move 0 to result
+    perform varying a from 1 by 1 until a is greater than 60
+        move 0 to new-string(a)
+    end-perform
+    move spaces to userInput
+    move ir-numeral to userInput
     move 1 to ptr-x
-    string Input-String delimited by space into userInput with pointer ptr-x
+    string userInput delimited by space into remainder-string with pointer ptr-x
+    move userInput to master-key-text
+    move conv-mode-additive to master-key-mode
+    perform uppercase-master-key
+
+    perform check-master-lookup
+    if master-found
+        move master-decimal to result
+        add 1 to master-usage-count
+        rewrite master-record invalid key continue end-rewrite
+        set conv-is-valid to true
+        set conv-reason-none to true
+        move "Found in master lookup file." to conv-reason-text
+    else
+        perform extract-bracket-group
+        if conv-is-valid
+            perform validate-numeral
+        end-if
+        if conv-is-valid
+            perform compute-roman-value
+            compute result = result + extended-value
+            move master-key to master-numeral
+            move result to master-decimal
+            move 1 to master-usage-count
+            write master-record invalid key continue end-write
+        else
+            perform write-exception
+        end-if
+    end-if
+
+    move result to final-output
+    move result to conv-output-decimal.
+
+uppercase-master-key.
+    inspect master-key-text converting
+        "abcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+*> ----------------------------------------------------------------
+*> master-lookup is opened once and kept open for the life of the
+*> run unit instead of being reopened on every call -- reopening it
+*> per record defeated the whole point of caching on large files
+*> ----------------------------------------------------------------
+check-master-lookup.
+    move 'N' to master-found-flag
+    if master-lookup-is-open is not equal to 'Y'
+        open i-o master-lookup
+        if master-file-status = "35"
+            open output master-lookup
+            close master-lookup
+            open i-o master-lookup
+        end-if
+        move 'Y' to master-lookup-is-open
+    end-if
+    move master-key to master-numeral
+    read master-lookup key is master-numeral
+        invalid key move 'N' to master-found-flag
+        not invalid key move 'Y' to master-found-flag
+    end-read.
+
+*> ----------------------------------------------------------------
+*> bracket/vinculum extraction: "(" roman ")" means enclosed * 1000
+*> ----------------------------------------------------------------
+extract-bracket-group.
+    move 0 to bracket-open-pos
+    move 0 to bracket-close-pos
+    move 0 to extended-value
+    perform varying char-pos from 1 by 1 until char-pos is greater than ptr-x - 1
+        if userInput(char-pos:1) is equal to "("
+            move char-pos to bracket-open-pos
+        end-if
+        if userInput(char-pos:1) is equal to ")"
+            move char-pos to bracket-close-pos
+        end-if
+    end-perform
+    if bracket-open-pos is greater than 0 and bracket-close-pos is greater than bracket-open-pos
+        perform compute-bracket-value
+        if conv-is-invalid
+            exit paragraph
+        end-if
+        compute extended-value = bracket-value * 1000
+        move spaces to remainder-string
+        move 1 to out-pos
+        if bracket-open-pos is greater than 1
+            move userInput(1:bracket-open-pos - 1) to remainder-string(1:bracket-open-pos - 1)
+            move bracket-open-pos to out-pos
+        end-if
+        if bracket-close-pos is less than ptr-x - 1
+            move userInput(bracket-close-pos + 1:ptr-x - 1 - bracket-close-pos)
+                to remainder-string(out-pos:ptr-x - 1 - bracket-close-pos)
+        end-if
+        move remainder-string to userInput
+        move 1 to ptr-x
+        string userInput delimited by space into remainder-string with pointer ptr-x
+    else
+        set conv-is-valid to true
+        set conv-reason-none to true
+    end-if.
+
+compute-bracket-value.
+    set conv-is-valid to true
+    set conv-reason-none to true
+    move 0 to bracket-value
+    if bracket-close-pos is equal to bracket-open-pos + 1
+        set conv-is-invalid to true
+        set conv-reason-malformed-grouping to true
+        move "Bracketed numeral may not be empty." to conv-reason-text
+        exit paragraph
+    end-if
+    perform varying a from 1 by 1 until a is greater than 60
+        move 0 to bracket-new-string(a)
+    end-perform
+    move 1 to a
+    compute char-pos = bracket-open-pos + 1
+    perform varying char-pos from char-pos by 1
+            until char-pos is greater than bracket-close-pos - 1
+        if userInput(char-pos:1) is not = 'I' and 'i' and 'V' and 'v' and 'X' and 'x'
+                and 'L' and 'l' and 'C' and 'c' and 'D' and 'd' and 'M' and 'm'
+            set conv-is-invalid to true
+            set conv-reason-bad-character to true
+            move "Bad character inside bracketed numeral." to conv-reason-text
+            exit paragraph
+        end-if
+        perform assign-char-value-bracket
+        add 1 to a
+    end-perform
+    move a to run-length
+    compute run-length = run-length - 1
+    perform varying a from 1 by 1 until a is greater than run-length - 1
+        if bracket-new-string(a) is equal to bracket-new-string(a + 1)
+                or bracket-new-string(a) is greater than bracket-new-string(a + 1)
+            compute bracket-value = bracket-value + bracket-new-string(a)
+        else
+            compute bracket-value = bracket-value - bracket-new-string(a)
+        end-if
+    end-perform
+    if run-length is greater than 0
+        compute bracket-value = bracket-value + bracket-new-string(run-length)
+    end-if.
+
+assign-char-value-bracket.
+    if userInput(char-pos:1) is equal to 'I' or 'i'
+        add 1 to bracket-new-string(a)
+    else if userInput(char-pos:1) is equal to 'V' or 'v'
+        add 5 to bracket-new-string(a)
+    else if userInput(char-pos:1) is equal to 'X' or 'x'
+        add 10 to bracket-new-string(a)
+    else if userInput(char-pos:1) is equal to 'L' or 'l'
+        add 50 to bracket-new-string(a)
+    else if userInput(char-pos:1) is equal to 'C' or 'c'
+        add 100 to bracket-new-string(a)
+    else if userInput(char-pos:1) is equal to 'D' or 'd'
+        add 500 to bracket-new-string(a)
+    else if userInput(char-pos:1) is equal to 'M' or 'm'
+        add 1000 to bracket-new-string(a)
+    end-if.
+
+*> ----------------------------------------------------------------
+*> validation: bad character / malformed grouping / bad subtractive
+*> pair, with an additive-only ("clock-face") mode that skips the
+*> grouping and subtractive-pair checks
+*> ----------------------------------------------------------------
+validate-numeral.
+    set conv-is-valid to true
+    set conv-reason-none to true
+    move spaces to conv-reason-text
 
-    *>check the input is valid or not.
     perform varying i from 1 by 1 until i is greater than ptr-x - 1
-        if Input-String(i:1) is not = 'I' and 'i' and 'V' and 'v' and 'X' and 'x' and 'L' and 'l' and 'C' and 'c' and 'D' and 'd' and 'M' and 'm'
-            display "Invalid Roman number."
-            perform varying a from 1 by 1 until a is greater than ptr-x - 1
-                move 0 to new-string(a)
-                move 0 to result
-            end-perform
-            goback
+        if userInput(i:1) is not = 'I' and 'i' and 'V' and 'v' and 'X' and 'x'
+                and 'L' and 'l' and 'C' and 'c' and 'D' and 'd' and 'M' and 'm'
+            set conv-is-invalid to true
+            set conv-reason-bad-character to true
+            move "Character is not one of I V X L C D M." to conv-reason-text
+            exit paragraph
+        end-if
     end-perform
 
-    *> change roman number to decimal number in order to compare and make it case insensitive
     perform varying j from 1 by 1 until j is greater than ptr-x - 1
-        if Input-String(j:1) is equal to 'I' or 'i'
+        if userInput(j:1) is equal to 'I' or 'i'
             add 1 to new-string(j)
-        else if Input-String(j:1) is equal to 'V' or 'v'
+        else if userInput(j:1) is equal to 'V' or 'v'
             add 5 to new-string(j)
-        else if Input-String(j:1) is equal to 'X' or 'x'
+        else if userInput(j:1) is equal to 'X' or 'x'
             add 10 to new-string(j)
-        else if Input-String(j:1) is equal to 'l' or 'L'
+        else if userInput(j:1) is equal to 'l' or 'L'
             add 50 to new-string(j)
-        else if Input-String(j:1) is equal to 'c' or 'C'
+        else if userInput(j:1) is equal to 'c' or 'C'
             add 100 to new-string(j)
-        else if Input-String(j:1) is equal to 'D' or 'd'
+        else if userInput(j:1) is equal to 'D' or 'd'
             add 500 to new-string(j)
-        else if Input-String(j:1) is equal to 'm' or 'M'
+        else if userInput(j:1) is equal to 'm' or 'M'
             add 1000 to new-string(j)
     end-perform
 
-    *>main part of calculation
-    perform varying a from 1 by 1 until a is greater than ptr-x - 1
-        if new-string(a) is equal to new-string(a + 1) or greater than new-string(a + 1)
+    if conv-standard-notation
+        perform check-malformed-grouping
+        if conv-is-valid
+            perform check-bad-subtractive-pair
+        end-if
+    else
+        perform check-additive-grouping
+    end-if.
+
+check-malformed-grouping.
+    move 1 to run-length
+    perform varying a from 1 by 1 until a is greater than ptr-x - 2
+        if new-string(a) is equal to new-string(a + 1)
+            add 1 to run-length
+            if (new-string(a) is equal to 5 or 50 or 500) and run-length is greater than 1
+                set conv-is-invalid to true
+                set conv-reason-malformed-grouping to true
+                move "V, L or D may not repeat." to conv-reason-text
+                exit paragraph
+            end-if
+            if run-length is greater than 3
+                set conv-is-invalid to true
+                set conv-reason-malformed-grouping to true
+                move "A numeral may not repeat more than three times." to conv-reason-text
+                exit paragraph
+            end-if
+        else
+            move 1 to run-length
+        end-if
+    end-perform.
+
+*> ----------------------------------------------------------------
+*> clock-face additive-only grouping: V, L and D still may never
+*> repeat, and no character may repeat more than four times (the
+*> clock-face convention that gives us IIII instead of IV)
+*> ----------------------------------------------------------------
+check-additive-grouping.
+    move 1 to run-length
+    perform varying a from 1 by 1 until a is greater than ptr-x - 2
+        if new-string(a) is equal to new-string(a + 1)
+            add 1 to run-length
+            if new-string(a) is equal to 5 or 50 or 500
+                set conv-is-invalid to true
+                set conv-reason-malformed-grouping to true
+                move "V, L or D may not repeat." to conv-reason-text
+                exit paragraph
+            end-if
+            if run-length is greater than 4
+                set conv-is-invalid to true
+                set conv-reason-malformed-grouping to true
+                move "A numeral may not repeat more than four times." to conv-reason-text
+                exit paragraph
+            end-if
+        else
+            move 1 to run-length
+        end-if
+    end-perform.
+
+check-bad-subtractive-pair.
+    perform varying a from 1 by 1 until a is greater than ptr-x - 2
+        if new-string(a) is less than new-string(a + 1)
+            if new-string(a) is equal to 1 and (new-string(a + 1) is equal to 5 or 10)
+                continue
+            else if new-string(a) is equal to 10 and (new-string(a + 1) is equal to 50 or 100)
+                continue
+            else if new-string(a) is equal to 100 and (new-string(a + 1) is equal to 500 or 1000)
+                continue
+            else
+                set conv-is-invalid to true
+                set conv-reason-bad-subtractive-pair to true
+                move "Subtractive pair is not one of IV IX XL XC CD CM." to conv-reason-text
+                exit paragraph
+            end-if
+        end-if
+    end-perform.
+
+*> ----------------------------------------------------------------
+*> main summation, standard subtractive or additive-only clock-face
+*> ----------------------------------------------------------------
+compute-roman-value.
+    move 0 to result
+    if conv-additive-only
+        perform varying a from 1 by 1 until a is greater than ptr-x - 1
             compute result = result + new-string(a)
-        else if new-string(a) is less than new-string(a + 1)
-            compute result = result - new-string(a)
-    end-perform
-    compute result = result + new-string(a)
-    move result to final-output
-    display "Roman number:" Input-String.
-    display "DEC. EQUIV is:" final-output.
-    display " "
+        end-perform
+    else
+        perform varying a from 1 by 1 until a is greater than ptr-x - 2
+            if new-string(a) is equal to new-string(a + 1) or greater than new-string(a + 1)
+                compute result = result + new-string(a)
+            else if new-string(a) is less than new-string(a + 1)
+                compute result = result - new-string(a)
+        end-perform
+        if ptr-x is greater than 1
+            compute result = result + new-string(ptr-x - 1)
+        end-if
+    end-if.
 
-    *> reset vars for next use
-    perform varying a from 1 by 1 until a is greater than ptr-x - 1
-        move 0 to new-string(a)
-        move 0 to result
-    end-perform
+*> ----------------------------------------------------------------
+*> decimal to roman, with bracket/vinculum notation above 3999
+*> ----------------------------------------------------------------
+convert-decimal-to-roman.
+    move 0 to dec-to-roman-thousands
+    move conv-input-decimal to dec-to-roman-remainder
+    move spaces to conv-output-numeral
+    move spaces to dec-to-roman-bracket
+    move spaces to dec-to-roman-body
+
+    if conv-input-decimal is greater than 3999
+        compute dec-to-roman-thousands = conv-input-decimal / 1000
+        compute dec-to-roman-remainder = conv-input-decimal - (dec-to-roman-thousands * 1000)
+        move dec-to-roman-thousands to romanize-value
+        perform build-roman-for-value
+        string "(" delimited by size romanize-result delimited by space ")" delimited by size
+            into dec-to-roman-bracket
+    end-if
+
+    move dec-to-roman-remainder to romanize-value
+    perform build-roman-for-value
+    move romanize-result to dec-to-roman-body
+    string dec-to-roman-bracket delimited by space dec-to-roman-body delimited by space
+        into conv-output-numeral
+
+    move conv-output-numeral to ir-numeral
+    set conv-is-valid to true
+    set conv-reason-none to true
+    move "Decimal to roman conversion." to conv-reason-text.
+
+build-roman-for-value.
+    move spaces to romanize-result
+    move 1 to romanize-index
+    perform varying tbl-idx from 1 by 1 until tbl-idx is greater than 13
+        perform until romanize-value is less than roman-table-value(tbl-idx)
+            string roman-table-numeral(tbl-idx) delimited by space
+                into romanize-result with pointer romanize-index
+            compute romanize-value = romanize-value - roman-table-value(tbl-idx)
+        end-perform
+    end-perform.
+
+*> ----------------------------------------------------------------
+*> exceptions report and audit log
+*> ----------------------------------------------------------------
+write-exception.
+    open extend exceptions-report
+    if exceptions-file-status is equal to "35"
+        open output exceptions-report
+        close exceptions-report
+        open extend exceptions-report
+    end-if
+    move spaces to exceptions-record
+    move ir-sequence-number to exc-sequence-out
+    move ir-numeral to exc-numeral-out
+    move conv-reason-code to exc-reason-code-out
+    move conv-reason-text to exc-reason-text-out
+    write exceptions-record
+    close exceptions-report.
+
+write-audit-log.
+    accept audit-date from date yyyymmdd
+    accept audit-time from time
+    open extend audit-log
+    if audit-file-status is equal to "35"
+        open output audit-log
+        close audit-log
+        open extend audit-log
+    end-if
+    move spaces to audit-record
+    move audit-date to audit-date-out
+    move audit-time to audit-time-out
+    move conv-source to audit-source-out
+    move ir-numeral to audit-input-out
+    if conv-func-dec-to-roman
+        move conv-input-decimal to audit-result-out
+    else
+        move conv-output-decimal to audit-result-out
+    end-if
+    write audit-record
+    close audit-log.
 
  goback.
