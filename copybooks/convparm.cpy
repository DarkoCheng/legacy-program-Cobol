@@ -0,0 +1,25 @@
+    *> convparm.cpy
+    *> shared call interface between romannumerals and conv. carries the
+    *> direction of the conversion, the notation mode, the source the
+    *> record came from (for the audit log), and the result/validity
+    *> that used to only ever go out via DISPLAY.
+    01 conv-parameters.
+        05 conv-function pic x(01).
+            88 conv-func-roman-to-dec value '1'.
+            88 conv-func-dec-to-roman value '2'.
+        05 conv-mode-additive pic x(01).
+            88 conv-additive-only value 'Y'.
+            88 conv-standard-notation value 'N'.
+        05 conv-source pic x(30).
+        05 conv-input-decimal pic 9(10).
+        05 conv-output-numeral pic x(60).
+        05 conv-output-decimal pic 9(10).
+        05 conv-valid-flag pic x(01).
+            88 conv-is-valid value 'Y'.
+            88 conv-is-invalid value 'N'.
+        05 conv-reason-code pic x(02).
+            88 conv-reason-none value '00'.
+            88 conv-reason-bad-character value '01'.
+            88 conv-reason-malformed-grouping value '02'.
+            88 conv-reason-bad-subtractive-pair value '03'.
+        05 conv-reason-text pic x(52).
