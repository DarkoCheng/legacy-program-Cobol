@@ -0,0 +1,8 @@
+    *> inrec.cpy
+    *> shared input-record layout for the roman-numeral conversion
+    *> suite. the sequence number is the batch/sequence id that used to
+    *> get silently dropped when it was jammed in front of the numeral
+    *> inside the old bare PIC X(30) Input-String.
+    01 input-record.
+        05 ir-sequence-number pic x(10).
+        05 ir-numeral pic x(60).
