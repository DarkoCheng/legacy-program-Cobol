@@ -0,0 +1,11 @@
+    *> mastrec.cpy
+    *> record layout of the MASTER.DAT lookup file: one entry per
+    *> distinct roman numeral conv has ever seen, with a running usage
+    *> count so the most-referenced-tags report has something to sort.
+    *> the key carries the notation mode in its last byte so the same
+    *> numeral text converted under additive-only and standard rules
+    *> does not collide on one cached decimal value.
+    01 master-record.
+        05 master-numeral pic x(61).
+        05 master-decimal pic 9(10).
+        05 master-usage-count pic 9(09).
