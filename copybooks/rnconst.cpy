@@ -0,0 +1,7 @@
+    *> rnconst.cpy
+    *> shared size limits for the roman-numeral conversion suite.
+    *> bump max-numeral-length here *and* the matching PIC X(..) widths
+    *> in inrec.cpy/convparm.cpy together, then recompile both programs.
+    78 max-numeral-length value 60.
+    78 max-record-length  value 80.
+    78 checkpoint-interval value 100.
