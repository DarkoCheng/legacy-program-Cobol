@@ -4,46 +4,445 @@ environment division.
 input-output section.
 file-control.
     select standard-input assign to keyboard.
-    select standard-output assign to display.
-    select fileInput assign to input-string
+    select standard-output assign to out-file-name
+      organization line sequential
+      file status is stdout-file-status.
+    select fileInput assign to file-name
       organization is line sequential.
+    select csv-output assign to "CSVOUT.CSV"
+      organization line sequential
+      file status is csv-file-status.
+    select optional checkpoint-file assign to "CHKPOINT.TXT"
+      organization line sequential.
+    select optional manifest-file assign to "MANIFEST.TXT"
+      organization line sequential.
+    select optional master-input assign to "MASTER.DAT"
+      organization indexed
+      access mode sequential
+      record key mi-numeral
+      file status is master-input-status.
+    select most-referenced-report assign to "MASTFREQ.TXT"
+      organization line sequential.
+    select sort-work assign to "SORTWRK.TMP".
 
 data division.
 file section.
 fd standard-input.
     01 stdin-record picture x(80).
 fd standard-output.
-    01 stdout-record picture x(80).
+    01 stdout-record.
+        05 out-sequence pic x(10).
+        05 filler pic x value space.
+        05 out-numeral pic x(60).
+        05 filler pic x value space.
+        05 out-decimal pic z(9)9.
+fd fileInput.
+    01 file-input-raw pic x(80).
+fd csv-output.
+    01 csv-record pic x(80).
+fd checkpoint-file.
+    01 checkpoint-record.
+        05 checkpoint-total-read pic 9(10).
+        05 checkpoint-total-converted pic 9(10).
+        05 checkpoint-total-rejected pic 9(10).
+        05 checkpoint-sum-of-decimals pic 9(12).
+fd manifest-file.
+    01 manifest-record pic 9(10).
+fd master-input.
+    copy "mastrec.cpy" replacing ==master-record== by ==mi-record==
+        ==master-numeral== by ==mi-numeral==
+        ==master-decimal== by ==mi-decimal==
+        ==master-usage-count== by ==mi-usage-count==.
+fd most-referenced-report.
+    copy "mastrec.cpy" replacing ==master-record== by ==mf-record==
+        ==master-numeral== by ==mf-numeral==
+        ==master-decimal== by ==mf-decimal==
+        ==master-usage-count== by ==mf-usage-count==.
+sd sort-work.
+    copy "mastrec.cpy" replacing ==master-record== by ==sw-record==
+        ==master-numeral== by ==sw-numeral==
+        ==master-decimal== by ==sw-decimal==
+        ==master-usage-count== by ==sw-usage-count==.
+
 working-storage section.
+    copy "rnconst.cpy".
+    copy "inrec.cpy".
+    copy "convparm.cpy".
+
 01 Input-Int pic 9(1).
-01 Input-String pic x(30).
 01 WS-EOF picture a(1).
+77 file-name pic x(30).
+77 out-file-name pic x(30) value "CONVOUT.TXT".
+77 stdout-file-status pic xx.
+77 csv-file-status pic xx.
+77 keyboard-raw-input pic x(80).
+77 decimal-input pic 9(10).
+77 additive-answer pic x value 'N'.
+77 batch-mode-flag pic x value 'N'.
+77 cmd-line-arg-count pic 9(2) value 0.
+77 cmd-line-arg-index pic 9(2).
+77 cmd-line-arg-value pic x(30).
+
+77 total-read pic 9(10) value 0.
+77 total-converted pic 9(10) value 0.
+77 total-rejected pic 9(10) value 0.
+77 sum-of-decimals pic 9(12) value 0.
+
+77 records-already-processed pic 9(10) value 0.
+77 skip-counter pic 9(10).
+77 checkpoint-quotient pic 9(10).
+77 checkpoint-remainder pic 9(10).
+
+77 manifest-expected-count pic 9(10) value 0.
+77 manifest-present-flag pic x value 'N'.
+
+77 csv-decimal-leading-spaces pic 99.
+77 csv-decimal-start-pos pic 99.
+
+77 master-input-status pic xx.
 
 procedure division.
-    move 1 to input-int
-    open input standard-input, output standard-output.
+main-logic.
+    perform initialize-run
+    if batch-mode-flag is equal to 'Y'
+        perform run-batch-mode
+    else
+        perform run-interactive-menu
+    end-if
+    close standard-input, standard-output
+    stop run.
+
+*> ----------------------------------------------------------------
+*> start-up: open the permanent output dataset, check for command
+*> line arguments that put us into unattended batch mode
+*> ----------------------------------------------------------------
+initialize-run.
+    move 1 to Input-Int
+    move 'N' to WS-EOF
+    move spaces to file-name
+    set conv-standard-notation to true
+    open input standard-input
+    perform read-checkpoint
+    if records-already-processed is greater than 0
+        perform open-extend-standard-output
+    else
+        open output standard-output
+    end-if
+    perform check-batch-mode-arguments.
+
+*> ----------------------------------------------------------------
+*> a checkpoint left over from an aborted file run means the
+*> permanent output dataset already has data in it that a resume
+*> must not lose -- open for extend instead of truncating it
+*> ----------------------------------------------------------------
+open-extend-standard-output.
+    open extend standard-output
+    if stdout-file-status is equal to "35"
+        open output standard-output
+        close standard-output
+        open extend standard-output
+    end-if.
+
+check-batch-mode-arguments.
+    accept cmd-line-arg-count from argument-number
+    if cmd-line-arg-count is greater than 0
+        move 1 to cmd-line-arg-index
+        display cmd-line-arg-index upon argument-number
+        accept cmd-line-arg-value from argument-value
+        move cmd-line-arg-value(1:1) to Input-Int
+        if cmd-line-arg-count is greater than 1
+            move 2 to cmd-line-arg-index
+            display cmd-line-arg-index upon argument-number
+            accept cmd-line-arg-value from argument-value
+            move cmd-line-arg-value to file-name
+        end-if
+        if cmd-line-arg-count is greater than 2
+            move 3 to cmd-line-arg-index
+            display cmd-line-arg-index upon argument-number
+            accept cmd-line-arg-value from argument-value
+            move cmd-line-arg-value(1:1) to additive-answer
+        end-if
+        move 'Y' to batch-mode-flag
+    end-if.
+
+*> ----------------------------------------------------------------
+*> unattended overnight run: mode, file name and notation all come
+*> from the command line, no accept ever executes
+*> ----------------------------------------------------------------
+run-batch-mode.
+    display "Batch mode: running unattended with supplied parameters."
+    if additive-answer is equal to 'Y' or 'y'
+        set conv-additive-only to true
+    else
+        set conv-standard-notation to true
+    end-if
+    if Input-Int is equal to 1
+        perform process-file-mode
+    else
+        display "Batch mode only supports option 1 (file input)."
+    end-if.
+
+*> ----------------------------------------------------------------
+*> the original interactive menu, now with options 0/1/2/3
+*> ----------------------------------------------------------------
+run-interactive-menu.
     perform until Input-Int is equal to 0
-    display "Please enter 1 for file input or 2 for normal input and 0 for quit"
-    accept Input-Int
-    if Input-Int is equal to 2 then
+        display "Please enter 1 for file input or 2 for normal input and 0 for quit"
+        accept Input-Int
+        if Input-Int is equal to 2
+            perform prompt-additive-mode
+            perform process-keyboard-mode
+        else if Input-Int is equal to 1
+            perform prompt-additive-mode
+            display "Enter file name eg. (input.txt):"
+            accept file-name
+            perform process-file-mode
+        else if Input-Int is equal to 3
+            perform process-decimal-mode
+        else if Input-Int is equal to 0
+            display "Thank you for using."
+        else
+            display "Invalid choice."
+        end-if
+    end-perform.
+
+prompt-additive-mode.
+    display "Is this batch additive-only clock-face notation, e.g. IIII? (Y/N):"
+    accept additive-answer
+    if additive-answer is equal to 'Y' or 'y'
+        set conv-additive-only to true
+    else
+        set conv-standard-notation to true
+    end-if.
+
+*> ----------------------------------------------------------------
+*> option 2: single roman numeral from the keyboard. a bad entry
+*> re-prompts here instead of dropping back to the main menu.
+*> ----------------------------------------------------------------
+process-keyboard-mode.
+    set conv-is-invalid to true
+    perform until conv-is-valid
         display "Enter roman numbre in one line:"
-        accept Input-String
-        call "conv" using Input-String
-    else if Input-Int is equal to 1 then
-        display "Enter file name eg. (input.txt):"
-        accept input-String
-        open input fileInput
-        perform until WS-EOF = 'Y'
-            read fileInput into Input-String
+        move spaces to keyboard-raw-input
+        accept keyboard-raw-input
+        move spaces to input-record
+        move keyboard-raw-input(1:max-numeral-length) to ir-numeral
+        if keyboard-raw-input(max-numeral-length + 1:max-record-length - max-numeral-length)
+                is not equal to spaces
+            display "** WARNING: entry exceeds maximum numeral length of "
+                max-numeral-length " characters; data truncated. **"
+        end-if
+        set conv-func-roman-to-dec to true
+        move "KEYBOARD" to conv-source
+        call "conv" using input-record, conv-parameters
+        if conv-is-invalid
+            display "Invalid Roman number: " conv-reason-text
+        end-if
+    end-perform
+    perform write-output-record
+    display "Roman number:" ir-numeral
+    display "DEC. EQUIV is:" conv-output-decimal
+    display " ".
+
+*> ----------------------------------------------------------------
+*> option 3: decimal part number to its roman numeral equivalent
+*> ----------------------------------------------------------------
+process-decimal-mode.
+    display "Enter decimal number to convert:"
+    accept decimal-input
+    move spaces to input-record
+    move decimal-input to conv-input-decimal
+    set conv-func-dec-to-roman to true
+    move "KEYBOARD" to conv-source
+    call "conv" using input-record, conv-parameters
+    move conv-output-numeral to ir-numeral
+    perform write-output-record
+    display "Decimal number:" decimal-input
+    display "ROMAN EQUIV is:" conv-output-numeral
+    display " ".
+
+*> ----------------------------------------------------------------
+*> option 1: the file-driven batch run -- checkpoint/restart, CSV
+*> export, control totals, manifest reconciliation and the
+*> most-referenced-tags report all hang off this one paragraph.
+*> ----------------------------------------------------------------
+process-file-mode.
+    move 0 to total-read
+    move 0 to total-converted
+    move 0 to total-rejected
+    move 0 to sum-of-decimals
+    move 'N' to WS-EOF
+    perform read-checkpoint
+    open input fileInput
+    if records-already-processed is greater than 0
+        display "Resuming from checkpoint at record " records-already-processed
+        perform varying skip-counter from 1 by 1
+                until skip-counter is greater than records-already-processed
+                   or WS-EOF is equal to 'Y'
+            read fileInput
                 at end move 'Y' to WS-EOF
-                not at end call "conv" using Input-String
             end-read
         end-perform
-        close fileInput
-    else if input-int is equal to 0 then
-        display "Thank you for using."
+    end-if
+    if records-already-processed is greater than 0
+        perform open-extend-csv-output
     else
-        display "Invalid choice."
+        open output csv-output
+    end-if
+    perform until WS-EOF is equal to 'Y'
+        read fileInput
+            at end move 'Y' to WS-EOF
+            not at end perform process-one-file-record
+        end-read
     end-perform
-    close standard-input, standard-output.
-    stop run.
+    close fileInput
+    close csv-output
+    perform reset-checkpoint
+    perform reconcile-manifest
+    perform print-batch-summary
+    if total-converted is greater than 0
+        perform build-most-referenced-report
+    end-if.
+
+process-one-file-record.
+    add 1 to total-read
+    move spaces to input-record
+    move file-input-raw(1:10) to ir-sequence-number
+    move file-input-raw(11:max-numeral-length) to ir-numeral
+    if file-input-raw(11 + max-numeral-length:max-record-length - 10 - max-numeral-length)
+            is not equal to spaces
+        display "** WARNING: record " total-read
+            " exceeds maximum numeral length of " max-numeral-length
+            " characters; data truncated. **"
+    end-if
+    set conv-func-roman-to-dec to true
+    string "FILE:" delimited by size file-name delimited by space into conv-source
+    call "conv" using input-record, conv-parameters
+    if conv-is-valid
+        add 1 to total-converted
+        compute sum-of-decimals = sum-of-decimals + conv-output-decimal
+    else
+        add 1 to total-rejected
+    end-if
+    perform write-output-record
+    perform write-csv-record
+    divide total-read by checkpoint-interval giving checkpoint-quotient
+        remainder checkpoint-remainder
+    if checkpoint-remainder is equal to 0
+        perform write-checkpoint
+    end-if.
+
+*> ----------------------------------------------------------------
+*> permanent output dataset -- one line per conversion
+*> ----------------------------------------------------------------
+write-output-record.
+    move spaces to stdout-record
+    move ir-sequence-number to out-sequence
+    move ir-numeral to out-numeral
+    if conv-func-dec-to-roman
+        move conv-input-decimal to out-decimal
+    else
+        move conv-output-decimal to out-decimal
+    end-if
+    write stdout-record.
+
+*> ----------------------------------------------------------------
+*> two-column csv for finance
+*> ----------------------------------------------------------------
+write-csv-record.
+    move spaces to csv-record
+    move 0 to csv-decimal-leading-spaces
+    inspect out-decimal tallying csv-decimal-leading-spaces
+        for leading spaces
+    add 1 to csv-decimal-leading-spaces giving csv-decimal-start-pos
+    string ir-numeral delimited by space
+        "," delimited by size
+        out-decimal(csv-decimal-start-pos:) delimited by size
+        into csv-record
+    write csv-record.
+
+*> ----------------------------------------------------------------
+*> checkpoint / restart support for large files
+*> ----------------------------------------------------------------
+read-checkpoint.
+    move 0 to records-already-processed
+    open input checkpoint-file
+    read checkpoint-file
+        at end move 0 to records-already-processed
+        not at end
+            move checkpoint-total-read to records-already-processed
+            move checkpoint-total-read to total-read
+            move checkpoint-total-converted to total-converted
+            move checkpoint-total-rejected to total-rejected
+            move checkpoint-sum-of-decimals to sum-of-decimals
+    end-read
+    close checkpoint-file.
+
+write-checkpoint.
+    open output checkpoint-file
+    move total-read to checkpoint-total-read
+    move total-converted to checkpoint-total-converted
+    move total-rejected to checkpoint-total-rejected
+    move sum-of-decimals to checkpoint-sum-of-decimals
+    write checkpoint-record
+    close checkpoint-file.
+
+reset-checkpoint.
+    open output checkpoint-file
+    move zeros to checkpoint-record
+    write checkpoint-record
+    close checkpoint-file.
+
+*> ----------------------------------------------------------------
+*> a resumed run must append to the finance CSV, not overwrite the
+*> rows already exported for the records before the checkpoint
+*> ----------------------------------------------------------------
+open-extend-csv-output.
+    open extend csv-output
+    if csv-file-status is equal to "35"
+        open output csv-output
+        close csv-output
+        open extend csv-output
+    end-if.
+
+*> ----------------------------------------------------------------
+*> manifest reconciliation
+*> ----------------------------------------------------------------
+reconcile-manifest.
+    move 0 to manifest-expected-count
+    move 'N' to manifest-present-flag
+    open input manifest-file
+    read manifest-file into manifest-expected-count
+        at end move 'N' to manifest-present-flag
+        not at end move 'Y' to manifest-present-flag
+    end-read
+    close manifest-file
+    if manifest-present-flag is equal to 'Y'
+        if manifest-expected-count is not equal to total-read
+            display "** MANIFEST DISCREPANCY ** manifest expects "
+                manifest-expected-count " records, " total-read " were read."
+        else
+            display "Manifest reconciliation OK: " total-read " records matched."
+        end-if
+    end-if.
+
+*> ----------------------------------------------------------------
+*> end-of-batch control totals
+*> ----------------------------------------------------------------
+print-batch-summary.
+    display " "
+    display "==== End of batch run summary ===="
+    display "Total records read      : " total-read
+    display "Converted successfully  : " total-converted
+    display "Rejected                : " total-rejected
+    display "Sum of decimal values   : " sum-of-decimals
+    display "===================================".
+
+*> ----------------------------------------------------------------
+*> most-referenced asset tags report, driven off conv's master
+*> lookup file
+*> ----------------------------------------------------------------
+build-most-referenced-report.
+    sort sort-work on descending key sw-usage-count
+        using master-input
+        giving most-referenced-report.
